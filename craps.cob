@@ -12,17 +12,54 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "gameparm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+           SELECT SHIFT-RPT ASSIGN TO "shiftrpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD PLAYER-FILE-IN.
        01 PLAYER-IN.
            05 PAST-PLAYER PIC X(20).
-           05 PAST-SCORE PIC Z(6).
+           05 PAST-SCORE PIC 9(6).
+           05 PAST-ROUNDS PIC 999.
+           05 PAST-NETWL PIC S9(6).
        FD PLAYER-FILE-OUT.
        01 PLAYER-OUT.
            05 NEW-PLAYER PIC X(20).
            05 NEW-SCORE PIC 9(6).
+           05 NEW-ROUNDS PIC 999.
+           05 NEW-NETWL PIC S9(6).
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-PLAYERBAL PIC 9(6).
+           05 PARM-MINBET PIC 99.
+           05 PARM-MAXBET PIC 999.
+           05 PARM-MAXROUNDS PIC 99.
+           05 PARM-NUMPLAYERS PIC 99.
+           05 PARM-BATCHMODE PIC 9.
+           05 PARM-BATCHBET PIC 999.
+       FD SHIFT-RPT.
+       01 RPT-LINE PIC X(60).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-ROUND PIC 999.
+           05 CKPT-BAL PIC 9(6).
+           05 CKPT-STARTBAL PIC 9(6).
+           05 CKPT-OTHER OCCURS 7 TIMES.
+               10 CKPT-OTHER-ROUND PIC 999.
+               10 CKPT-OTHER-BAL PIC 9(6).
+               10 CKPT-OTHER-STARTBAL PIC 9(6).
+               10 CKPT-OTHER-NETWL PIC S9(6).
 
        WORKING-STORAGE SECTION.
        01 PLAYERBAL PIC 9(6) VALUE 500.
@@ -32,6 +69,24 @@
        01 BETDONTCOME PIC 999.
        01 BETPASS PIC 999.
        01 BETDONTPASS PIC 999.
+       01 BETFIELD PIC 999.
+       01 BETPLACE-4 PIC 999.
+       01 BETPLACE-5 PIC 999.
+       01 BETPLACE-6 PIC 999.
+       01 BETPLACE-8 PIC 999.
+       01 BETPLACE-9 PIC 999.
+       01 BETPLACE-10 PIC 999.
+       01 BETHARD-4 PIC 999.
+       01 BETHARD-6 PIC 999.
+       01 BETHARD-8 PIC 999.
+       01 BETHARD-10 PIC 999.
+       01 FIELD-DONE PIC 9.
+       01 CHECK-AMT PIC 999.
+       01 CHECK-DIVISOR PIC 9.
+       01 CHECK-QUOT PIC 999.
+       01 CHECK-REM PIC 999.
+       01 DICE-VAL1 PIC 9.
+       01 DICE-VAL2 PIC 9.
        01 ROLL PIC 99.
        01 PUCK-ORIG PIC 99.
        01 PUCK PIC 99.
@@ -39,17 +94,80 @@
        01 PHASE PIC 9 VALUE 0.
        01 ROLLSUM PIC 99.
        01 BETCHECK PIC 9.
-       01 BETSUM PIC 999.
+       01 BETSUM PIC 9(6).
        01 SKIP-1 PIC 9.
        01 SKIP-2 PIC 9.
        01 FILE-STATUS PIC 99.
+       01 PARM-FILE-STATUS PIC 99.
+       01 RPT-FILE-STATUS PIC 99.
+       01 CKPT-FILE-STATUS PIC 99.
+       01 CKPT-VALID PIC 9 VALUE 0.
+       01 REMAINING-ROUNDS PIC 99.
+       01 WAGERED-PASS PIC 9(7) VALUE 0.
+       01 WAGERED-DPASS PIC 9(7) VALUE 0.
+       01 WAGERED-COME PIC 9(7) VALUE 0.
+       01 WAGERED-DCOME PIC 9(7) VALUE 0.
+       01 PAID-PASS PIC 9(7) VALUE 0.
+       01 PAID-DPASS PIC 9(7) VALUE 0.
+       01 PAID-COME PIC 9(7) VALUE 0.
+       01 PAID-DCOME PIC 9(7) VALUE 0.
+       01 WAGERED-OTHER PIC 9(7) VALUE 0.
+       01 PAID-OTHER PIC 9(7) VALUE 0.
+       01 RPT-NET PIC S9(7).
+       01 RPT-NET-ED PIC -(6)9.
+       01 RPT-AMT-ED PIC Z(6)9.
        01 BOARD-COUNTER PIC 99.
        01 PLAYER-NAME PIC X(20).
        01 SLOT PIC 99 VALUE 4.
+       01 STARTING-BAL PIC 9(6).
+       01 ROUNDS-PLAYED PIC 999 VALUE 0.
+       01 NET-WIN-LOSS PIC S9(6) VALUE 0.
        01 PLAYER-TABLE.
            05 PLAYER OCCURS 11 TIMES INDEXED BY LEAD-INDEX.
                10 P-NAME-TBL PIC X(20).
-               10 SCORE-TBL PIC X(20).
+               10 SCORE-TBL PIC 9(6).
+               10 ROUNDS-TBL PIC 999.
+               10 NETWL-TBL PIC S9(6).
+       01 NUM-PLAYERS PIC 99 VALUE 1.
+       01 PIDX PIC 99.
+       01 PAY-AMT PIC 9(6).
+       01 BAL-SUM PIC 9(7).
+       01 ROUND-START-TOTAL PIC 9(7).
+       01 ROUND-END-TOTAL PIC 9(7).
+       01 EXPECTED-END-TOTAL PIC 9(7).
+       01 ROUND-WAGERED PIC 9(7) VALUE 0.
+       01 ROUND-PAID PIC 9(7) VALUE 0.
+       01 BATCH-MODE PIC 9 VALUE 0.
+       01 BATCH-BET-AMT PIC 999 VALUE 0.
+       01 PASS-OUTCOME-FLAG PIC 9.
+       01 COME-OUTCOME-FLAG PIC 9.
+       01 OTHER-BETPASS PIC 999.
+       01 OTHER-BETDONTPASS PIC 999.
+       01 OTHER-BETCOME PIC 999.
+       01 OTHER-BETDONTCOME PIC 999.
+       01 TABLE-PLAYERS.
+           05 TPLAYER OCCURS 8 TIMES.
+               10 TP-NAME PIC X(20).
+               10 TP-BAL PIC 9(6).
+               10 TP-STARTBAL PIC 9(6).
+               10 TP-ROUNDS PIC 999.
+               10 TP-NETWL PIC S9(6).
+               10 TP-FIELD-DONE PIC 9.
+               10 TP-BETPASS PIC 999.
+               10 TP-BETDONTPASS PIC 999.
+               10 TP-BETCOME PIC 999.
+               10 TP-BETDONTCOME PIC 999.
+               10 TP-BETFIELD PIC 999.
+               10 TP-BETPLACE-4 PIC 999.
+               10 TP-BETPLACE-5 PIC 999.
+               10 TP-BETPLACE-6 PIC 999.
+               10 TP-BETPLACE-8 PIC 999.
+               10 TP-BETPLACE-9 PIC 999.
+               10 TP-BETPLACE-10 PIC 999.
+               10 TP-BETHARD-4 PIC 999.
+               10 TP-BETHARD-6 PIC 999.
+               10 TP-BETHARD-8 PIC 999.
+               10 TP-BETHARD-10 PIC 999.
 
        SCREEN SECTION.
        01 BET-BOARD.
@@ -58,11 +176,33 @@
            05 LINE 2 COL 9 VALUE "POINT   COME   COME".
            05 LINE 3 COL 9 VALUE "-----   ----   -----".
            05 LINE 4 COL 13 VALUE 4.
+           05 LINE 4 COL 16 VALUE "PL:".
+           05 LINE 4 COL 19 PIC ZZZ USING BETPLACE-4.
+           05 LINE 4 COL 23 VALUE "HD:".
+           05 LINE 4 COL 26 PIC ZZZ USING BETHARD-4.
            05 LINE 5 COL 13 VALUE 5.
+           05 LINE 5 COL 16 VALUE "PL:".
+           05 LINE 5 COL 19 PIC ZZZ USING BETPLACE-5.
            05 LINE 6 COL 11 VALUE "SIX".
+           05 LINE 6 COL 15 VALUE "PL:".
+           05 LINE 6 COL 18 PIC ZZZ USING BETPLACE-6.
+           05 LINE 6 COL 22 VALUE "HD:".
+           05 LINE 6 COL 25 PIC ZZZ USING BETHARD-6.
            05 LINE 7 COL 13 VALUE 8.
+           05 LINE 7 COL 16 VALUE "PL:".
+           05 LINE 7 COL 19 PIC ZZZ USING BETPLACE-8.
+           05 LINE 7 COL 23 VALUE "HD:".
+           05 LINE 7 COL 26 PIC ZZZ USING BETHARD-8.
            05 LINE 8 COL 10 VALUE "NINE".
+           05 LINE 8 COL 15 VALUE "PL:".
+           05 LINE 8 COL 18 PIC ZZZ USING BETPLACE-9.
            05 LINE 9 COL 12 VALUE 10.
+           05 LINE 9 COL 15 VALUE "PL:".
+           05 LINE 9 COL 18 PIC ZZZ USING BETPLACE-10.
+           05 LINE 9 COL 22 VALUE "HD:".
+           05 LINE 9 COL 25 PIC ZZZ USING BETHARD-10.
+           05 LINE 11 COL 9 VALUE "FIELD:".
+           05 LINE 11 COL 20 PIC ZZZ USING BETFIELD.
            05 LINE 12 COL 9 VALUE "DON'T COME:".
            05 LINE 12 COL 20 PIC 999 USING BETDONTCOME.
            05 LINE 13 COL 15 VALUE "COME:".
@@ -96,6 +236,28 @@
            05 LINE 27 COL 20 PIC ZZZ USING BETDONTPASS.
            05 LINE 28 COL 15 VALUE "PASS:".
            05 LINE 28 COL 20 PIC ZZZ USING BETPASS.
+           05 LINE 29 COL 9 VALUE "FIELD:".
+           05 LINE 29 COL 20 PIC ZZZ USING BETFIELD.
+           05 LINE 30 COL 9 VALUE "PLACE 4:".
+           05 LINE 30 COL 20 PIC ZZZ USING BETPLACE-4.
+           05 LINE 30 COL 25 VALUE "PLACE 5:".
+           05 LINE 30 COL 36 PIC ZZZ USING BETPLACE-5.
+           05 LINE 31 COL 9 VALUE "PLACE 6:".
+           05 LINE 31 COL 20 PIC ZZZ USING BETPLACE-6.
+           05 LINE 31 COL 25 VALUE "PLACE 8:".
+           05 LINE 31 COL 36 PIC ZZZ USING BETPLACE-8.
+           05 LINE 32 COL 9 VALUE "PLACE 9:".
+           05 LINE 32 COL 20 PIC ZZZ USING BETPLACE-9.
+           05 LINE 32 COL 25 VALUE "PLACE 10:".
+           05 LINE 32 COL 36 PIC ZZZ USING BETPLACE-10.
+           05 LINE 33 COL 9 VALUE "HARD 4:".
+           05 LINE 33 COL 20 PIC ZZZ USING BETHARD-4.
+           05 LINE 33 COL 25 VALUE "HARD 6:".
+           05 LINE 33 COL 36 PIC ZZZ USING BETHARD-6.
+           05 LINE 34 COL 9 VALUE "HARD 8:".
+           05 LINE 34 COL 20 PIC ZZZ USING BETHARD-8.
+           05 LINE 34 COL 25 VALUE "HARD 10:".
+           05 LINE 34 COL 36 PIC ZZZ USING BETHARD-10.
        01 PUCK-4.
            05 LINE 4 COL 10 VALUE "ON".
        01 PUCK-5.
@@ -120,6 +282,12 @@
            05 LINE 10 COL 39 VALUE "DON'T PASS BETS WIN.".
        01 PASS-OUTCOME.
            05 LINE 10 COL 39 VALUE "PASS BETS WIN.".
+       01 FIELD-OUTCOME.
+           05 LINE 11 COL 39 VALUE "FIELD BET WINS.".
+       01 PLACE-OUTCOME.
+           05 LINE 11 COL 39 VALUE "PLACE BET WINS.".
+       01 HARD-OUTCOME.
+           05 LINE 11 COL 39 VALUE "HARDWAY BET WINS.".
        01 OUT-BOUNDS.
            05 LINE 22 COL 19 VALUE "YOUR BET OUSTSIDE THE MAX AND MIN".
            05 LINE 22 COL 51 VALUE "BETTING BOUNDS. TRY AGAIN.".
@@ -130,6 +298,8 @@
            05 BLANK SCREEN.
            05 LINE 1 COL 19 VALUE "GAME IS OVER.".
            05 LINE 2 COL 1 VALUE "LEADERBOARD".
+           05 LINE 2 COL 21 VALUE "ROUNDS".
+           05 LINE 2 COL 33 VALUE "NET W/L".
            05 LINE 3 COL 1 VALUE "-----------".
        01 GET-NAME.
            05 LINE 15 COL 1 VALUE "YOU MADE THE LEADERBOARD.".
@@ -140,14 +310,36 @@
        01 DIS-LEAD.
            05 LINE SLOT COL 1 PIC X(20) USING PAST-PLAYER.
            05 LINE SLOT COL 21 PIC Z(6) USING PAST-SCORE.
+           05 LINE SLOT COL 28 PIC ZZ9 USING PAST-ROUNDS.
+           05 LINE SLOT COL 33 PIC -(5)9 USING PAST-NETWL.
 
        PROCEDURE DIVISION.
        THE-GAME.
-       PERFORM PLAY-GAME MAXROUNDS TIMES.
-           DISPLAY GAME-OVER.
+           PERFORM LOAD-PARMS.
+           MOVE PLAYERBAL TO STARTING-BAL.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM INIT-PLAYERS.
+           IF ROUNDS-PLAYED IS GREATER THAN OR EQUAL TO MAXROUNDS
+                   MOVE 0 TO REMAINING-ROUNDS
+           ELSE
+                   COMPUTE REMAINING-ROUNDS = MAXROUNDS - ROUNDS-PLAYED
+           END-IF.
+           IF REMAINING-ROUNDS IS GREATER THAN 0
+                   PERFORM PLAY-GAME REMAINING-ROUNDS TIMES
+           END-IF.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY GAME-OVER
+           ELSE
+                   DISPLAY "GAME IS OVER -- BATCH RUN COMPLETE."
+           END-IF.
+           COMPUTE NET-WIN-LOSS = PLAYERBAL - STARTING-BAL.
+           MOVE NET-WIN-LOSS TO TP-NETWL(1).
+           PERFORM DISPLAY-OTHER-PLAYERS VARYING PIDX FROM 2 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+           PERFORM CLEAR-CHECKPOINT.
 
            OPEN INPUT PLAYER-FILE-IN.
-           
+
            IF FILE-STATUS IS NOT EQUAL TO 0
                    DISPLAY "ERROR OPENING FILE, STATUS: " FILE-STATUS
                    STOP RUN
@@ -155,12 +347,16 @@
 
            SET LEAD-INDEX TO 1.
            PERFORM LEADERBOARD 10 TIMES.
-   
+
            CLOSE PLAYER-FILE-IN.
 
            SET LEAD-INDEX TO 10.
            IF PLAYERBAL IS GREATER THAN SCORE-TBL(LEAD-INDEX)
-                   ACCEPT GET-NAME
+                   IF BATCH-MODE IS EQUAL TO 0
+                           ACCEPT GET-NAME
+                   ELSE
+                           MOVE "BATCH PLAYER" TO PLAYER-NAME
+                   END-IF
                    OPEN OUTPUT PLAYER-FILE-OUT
                    PERFORM SCORE-CHECK 10 TIMES
                    SET LEAD-INDEX TO 1
@@ -168,45 +364,314 @@
                    CLOSE PLAYER-FILE-OUT
            END-IF.
 
-           DISPLAY GOODBYE.
+           PERFORM PRINT-SETTLEMENT.
+
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY GOODBYE
+           ELSE
+                   DISPLAY "GOODBYE."
+           END-IF.
 
            STOP RUN.
 
+       PRINT-SETTLEMENT.
+           OPEN OUTPUT SHIFT-RPT.
+           MOVE "SHIFT SETTLEMENT REPORT" TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE "BET TYPE            WAGERED / PAID / NET"
+                   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WAGERED-PASS TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "PASS            " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE PAID-PASS TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  PAID:         " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           COMPUTE RPT-NET = WAGERED-PASS - PAID-PASS.
+           MOVE RPT-NET TO RPT-NET-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  NET:          " RPT-NET-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WAGERED-DPASS TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "DON'T PASS      " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE PAID-DPASS TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  PAID:         " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           COMPUTE RPT-NET = WAGERED-DPASS - PAID-DPASS.
+           MOVE RPT-NET TO RPT-NET-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  NET:          " RPT-NET-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WAGERED-COME TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "COME            " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE PAID-COME TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  PAID:         " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           COMPUTE RPT-NET = WAGERED-COME - PAID-COME.
+           MOVE RPT-NET TO RPT-NET-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  NET:          " RPT-NET-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WAGERED-DCOME TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "DON'T COME      " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE PAID-DCOME TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  PAID:         " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           COMPUTE RPT-NET = WAGERED-DCOME - PAID-DCOME.
+           MOVE RPT-NET TO RPT-NET-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  NET:          " RPT-NET-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WAGERED-OTHER TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "FIELD/PLACE/HARD" RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE PAID-OTHER TO RPT-AMT-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  PAID:         " RPT-AMT-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+           COMPUTE RPT-NET = WAGERED-OTHER - PAID-OTHER.
+           MOVE RPT-NET TO RPT-NET-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  NET:          " RPT-NET-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           COMPUTE RPT-NET = (WAGERED-PASS + WAGERED-DPASS +
+                   WAGERED-COME + WAGERED-DCOME + WAGERED-OTHER) -
+                   (PAID-PASS + PAID-DPASS + PAID-COME + PAID-DCOME +
+                   PAID-OTHER).
+           MOVE RPT-NET TO RPT-NET-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "TOTAL HOUSE NET:" RPT-NET-ED DELIMITED BY SIZE
+                   INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE SHIFT-RPT.
+
+       LOAD-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS IS EQUAL TO 0
+                   READ PARM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PARM-PLAYERBAL TO PLAYERBAL
+                           MOVE PARM-MINBET TO MINBET
+                           MOVE PARM-MAXBET TO MAXBET
+                           MOVE PARM-MAXROUNDS TO MAXROUNDS
+                           MOVE PARM-NUMPLAYERS TO NUM-PLAYERS
+                           MOVE PARM-BATCHMODE TO BATCH-MODE
+                           MOVE PARM-BATCHBET TO BATCH-BET-AMT
+                   END-READ
+                   CLOSE PARM-FILE
+           END-IF.
+           IF NUM-PLAYERS IS EQUAL TO 0
+                   MOVE 1 TO NUM-PLAYERS
+           END-IF.
+           IF NUM-PLAYERS IS GREATER THAN 8
+                   MOVE 8 TO NUM-PLAYERS
+           END-IF.
+           IF BATCH-BET-AMT IS EQUAL TO 0
+                   MOVE MINBET TO BATCH-BET-AMT
+           END-IF.
+           IF BATCH-BET-AMT IS GREATER THAN MAXBET
+                   MOVE MAXBET TO BATCH-BET-AMT
+           END-IF.
+           IF BATCH-BET-AMT IS LESS THAN MINBET
+                   MOVE MINBET TO BATCH-BET-AMT
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS IS EQUAL TO 0
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CKPT-ROUND IS GREATER THAN 0
+                                   MOVE CKPT-ROUND TO ROUNDS-PLAYED
+                                   MOVE CKPT-BAL TO PLAYERBAL
+                                   MOVE CKPT-STARTBAL TO STARTING-BAL
+                                   MOVE 1 TO CKPT-VALID
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ROUNDS-PLAYED TO CKPT-ROUND.
+           MOVE PLAYERBAL TO CKPT-BAL.
+           MOVE STARTING-BAL TO CKPT-STARTBAL.
+           PERFORM SAVE-CHECKPOINT-OTHER VARYING PIDX FROM 2 BY 1
+                   UNTIL PIDX IS GREATER THAN 8.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT-OTHER.
+           IF PIDX IS GREATER THAN NUM-PLAYERS
+                   MOVE 0 TO CKPT-OTHER-ROUND(PIDX - 1)
+                   MOVE 0 TO CKPT-OTHER-BAL(PIDX - 1)
+                   MOVE 0 TO CKPT-OTHER-STARTBAL(PIDX - 1)
+                   MOVE 0 TO CKPT-OTHER-NETWL(PIDX - 1)
+           ELSE
+                   MOVE TP-ROUNDS(PIDX) TO CKPT-OTHER-ROUND(PIDX - 1)
+                   MOVE TP-BAL(PIDX) TO CKPT-OTHER-BAL(PIDX - 1)
+                   MOVE TP-STARTBAL(PIDX) TO
+                           CKPT-OTHER-STARTBAL(PIDX - 1)
+                   MOVE TP-NETWL(PIDX) TO CKPT-OTHER-NETWL(PIDX - 1)
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-ROUND.
+           MOVE 0 TO CKPT-BAL.
+           MOVE 0 TO CKPT-STARTBAL.
+           PERFORM CLEAR-CHECKPOINT-OTHER VARYING PIDX FROM 2 BY 1
+                   UNTIL PIDX IS GREATER THAN 8.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-OTHER.
+           MOVE 0 TO CKPT-OTHER-ROUND(PIDX - 1).
+           MOVE 0 TO CKPT-OTHER-BAL(PIDX - 1).
+           MOVE 0 TO CKPT-OTHER-STARTBAL(PIDX - 1).
+           MOVE 0 TO CKPT-OTHER-NETWL(PIDX - 1).
+
+       INIT-PLAYERS.
+           MOVE PLAYERBAL TO TP-BAL(1).
+           MOVE STARTING-BAL TO TP-STARTBAL(1).
+           MOVE ROUNDS-PLAYED TO TP-ROUNDS(1).
+           PERFORM INIT-OTHER-PLAYER VARYING PIDX FROM 2 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+
+       INIT-OTHER-PLAYER.
+           IF CKPT-VALID IS EQUAL TO 1
+                   AND CKPT-OTHER-ROUND(PIDX - 1) IS GREATER THAN 0
+                   MOVE CKPT-OTHER-BAL(PIDX - 1) TO TP-BAL(PIDX)
+                   MOVE CKPT-OTHER-STARTBAL(PIDX - 1) TO
+                           TP-STARTBAL(PIDX)
+                   MOVE CKPT-OTHER-ROUND(PIDX - 1) TO TP-ROUNDS(PIDX)
+                   MOVE CKPT-OTHER-NETWL(PIDX - 1) TO TP-NETWL(PIDX)
+           ELSE
+                   MOVE STARTING-BAL TO TP-BAL(PIDX)
+                   MOVE STARTING-BAL TO TP-STARTBAL(PIDX)
+                   MOVE 0 TO TP-ROUNDS(PIDX)
+                   MOVE 0 TO TP-NETWL(PIDX)
+           END-IF.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY "PLAYER " PIDX " NAME: "
+                   ACCEPT TP-NAME(PIDX)
+           ELSE
+                   STRING "PLAYER" PIDX DELIMITED BY SIZE
+                           INTO TP-NAME(PIDX)
+           END-IF.
+
+       DISPLAY-OTHER-PLAYERS.
+           DISPLAY TP-NAME(PIDX) "  ROUNDS: " TP-ROUNDS(PIDX)
+                   "  BALANCE: " TP-BAL(PIDX)
+                   "  NET W/L: " TP-NETWL(PIDX).
+
        NEW-BOARD.
            MOVE P-NAME-TBL(LEAD-INDEX) TO NEW-PLAYER.
            MOVE SCORE-TBL(LEAD-INDEX) TO NEW-SCORE.
+           MOVE ROUNDS-TBL(LEAD-INDEX) TO NEW-ROUNDS.
+           MOVE NETWL-TBL(LEAD-INDEX) TO NEW-NETWL.
            WRITE PLAYER-OUT.
            SET LEAD-INDEX UP BY 1.
 
        SCORE-CHECK.
            ADD 1 TO LEAD-INDEX GIVING BOARD-COUNTER.
            IF PLAYERBAL IS GREATER THAN SCORE-TBL(LEAD-INDEX)
-                   MOVE SCORE-TBL(LEAD-INDEX) TO 
+                   MOVE SCORE-TBL(LEAD-INDEX) TO
                    SCORE-TBL(BOARD-COUNTER)
                    MOVE P-NAME-TBL(LEAD-INDEX) TO
                    P-NAME-TBL(BOARD-COUNTER)
+                   MOVE ROUNDS-TBL(LEAD-INDEX) TO
+                   ROUNDS-TBL(BOARD-COUNTER)
+                   MOVE NETWL-TBL(LEAD-INDEX) TO
+                   NETWL-TBL(BOARD-COUNTER)
                    MOVE PLAYER-NAME TO P-NAME-TBL(LEAD-INDEX)
                    MOVE PLAYERBAL TO SCORE-TBL(LEAD-INDEX)
+                   MOVE ROUNDS-PLAYED TO ROUNDS-TBL(LEAD-INDEX)
+                   MOVE NET-WIN-LOSS TO NETWL-TBL(LEAD-INDEX)
            END-IF.
            SET LEAD-INDEX DOWN BY 1.
-                   
+
        LEADERBOARD.
            READ PLAYER-FILE-IN.
            MOVE PAST-PLAYER TO P-NAME-TBL(LEAD-INDEX).
            MOVE PAST-SCORE TO SCORE-TBL(LEAD-INDEX).
-           DISPLAY DIS-LEAD.
+           MOVE PAST-ROUNDS TO ROUNDS-TBL(LEAD-INDEX).
+           MOVE PAST-NETWL TO NETWL-TBL(LEAD-INDEX).
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY DIS-LEAD
+           END-IF.
            SET SLOT UP BY 1.
            SET LEAD-INDEX UP BY 1.
 
        PLAY-GAME.
-           DISPLAY BET-BOARD.
+           PERFORM SHOW-BET-BOARD.
            MOVE 0 TO BETCHECK.
            MOVE 0 TO PUCK-ORIG.
+           MOVE 0 TO PUCK.
            MOVE 0 TO SKIP-1.
            MOVE 0 TO SKIP-2.
+           MOVE 0 TO FIELD-DONE.
+           MOVE 0 TO BETFIELD.
+           MOVE 0 TO BETPLACE-4.
+           MOVE 0 TO BETPLACE-5.
+           MOVE 0 TO BETPLACE-6.
+           MOVE 0 TO BETPLACE-8.
+           MOVE 0 TO BETPLACE-9.
+           MOVE 0 TO BETPLACE-10.
+           MOVE 0 TO BETHARD-4.
+           MOVE 0 TO BETHARD-6.
+           MOVE 0 TO BETHARD-8.
+           MOVE 0 TO BETHARD-10.
+           PERFORM RESET-PLAYER-BETS VARYING PIDX FROM 1 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+           MOVE 0 TO ROUND-WAGERED.
+           MOVE 0 TO ROUND-PAID.
+           MOVE PLAYERBAL TO TP-BAL(1).
+           PERFORM SUM-BALANCES.
+           MOVE BAL-SUM TO ROUND-START-TOTAL.
 
            IF PLAYERBAL IS LESS THAN MINBET
-                   DISPLAY PLAYER-BROKE
+                   IF BATCH-MODE IS EQUAL TO 0
+                           DISPLAY PLAYER-BROKE
+                   END-IF
                    STOP RUN
            END-IF.
 
@@ -214,27 +679,75 @@
 
 
            SUBTRACT BETSUM FROM PLAYERBAL.
-           DISPLAY BET-BOARD.
-           CALL "ROLL" USING BY REFERENCE ROLLSUM.
+           ADD BETSUM TO ROUND-WAGERED.
+           MOVE PLAYERBAL TO TP-BAL(1).
+           MOVE BETCOME TO TP-BETCOME(1).
+           MOVE BETDONTCOME TO TP-BETDONTCOME(1).
+           PERFORM OTHER-PLAYER-COME-BETTING VARYING PIDX FROM 2 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+           PERFORM SHOW-BET-BOARD.
+           CALL "ROLL" USING BY REFERENCE ROLLSUM DICE-VAL1
+                   DICE-VAL2 PUCK PUCK-ORIG BATCH-MODE.
            PERFORM ROLL-CHECK1.
 
            IF PHASE IS EQUAL TO 1
                    MOVE 0 TO PHASE
                    MOVE 0 TO BETCHECK
-                   PERFORM PUCK-CHECK             
+                   PERFORM PUCK-CHECK
                    PERFORM POINT-BETTING UNTIL BETCHECK IS EQUAL TO 1
                    SUBTRACT BETSUM FROM PLAYERBAL
+                   ADD BETSUM TO ROUND-WAGERED
+                   MOVE PLAYERBAL TO TP-BAL(1)
+                   MOVE BETPASS TO TP-BETPASS(1)
+                   MOVE BETDONTPASS TO TP-BETDONTPASS(1)
+                   MOVE BETFIELD TO TP-BETFIELD(1)
+                   MOVE BETPLACE-4 TO TP-BETPLACE-4(1)
+                   MOVE BETPLACE-5 TO TP-BETPLACE-5(1)
+                   MOVE BETPLACE-6 TO TP-BETPLACE-6(1)
+                   MOVE BETPLACE-8 TO TP-BETPLACE-8(1)
+                   MOVE BETPLACE-9 TO TP-BETPLACE-9(1)
+                   MOVE BETPLACE-10 TO TP-BETPLACE-10(1)
+                   MOVE BETHARD-4 TO TP-BETHARD-4(1)
+                   MOVE BETHARD-6 TO TP-BETHARD-6(1)
+                   MOVE BETHARD-8 TO TP-BETHARD-8(1)
+                   MOVE BETHARD-10 TO TP-BETHARD-10(1)
+                   PERFORM OTHER-PLAYER-POINT-BETTING VARYING PIDX
+                           FROM 2 BY 1 UNTIL PIDX IS GREATER THAN
+                           NUM-PLAYERS
                    PERFORM POINT-ROLL UNTIL PHASE IS EQUAL TO 2
            END-IF.
            MOVE 0 TO PHASE.
+           MOVE TP-BAL(1) TO PLAYERBAL.
+           ADD 1 TO ROUNDS-PLAYED.
+           PERFORM UPDATE-PLAYER-ROUNDS VARYING PIDX FROM 1 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+           PERFORM SUM-BALANCES.
+           MOVE BAL-SUM TO ROUND-END-TOTAL.
+           PERFORM RECONCILE-ROUND.
+           PERFORM SAVE-CHECKPOINT.
+
+       SHOW-BET-BOARD.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY BET-BOARD
+           END-IF.
 
        COME-BETTING.
-           ACCEPT COME-BETS.
+           IF BATCH-MODE IS EQUAL TO 0
+                   ACCEPT COME-BETS
+           ELSE
+                   IF PLAYERBAL IS LESS THAN BATCH-BET-AMT
+                           MOVE 0 TO BETCOME
+                           MOVE 0 TO BETDONTCOME
+                   ELSE
+                           MOVE BATCH-BET-AMT TO BETCOME
+                           MOVE 0 TO BETDONTCOME
+                   END-IF
+           END-IF.
            MOVE 1 TO BETCHECK.
            MOVE 0 TO BETSUM.
            ADD BETDONTCOME TO BETSUM.
            ADD BETCOME TO BETSUM.
-           
+
            IF BETDONTCOME IS GREATER THAN MAXBET
                    MOVE 2 TO BETCHECK.
            IF BETCOME IS GREATER THAN MAXBET
@@ -246,14 +759,48 @@
            IF BETSUM IS GREATER THAN PLAYERBAL
                    MOVE 3 TO BETCHECK.
            IF BETCHECK IS NOT EQUAL TO 1
-                   PERFORM BET-ERROR.
+                   PERFORM BET-ERROR
+           ELSE
+                   ADD BETCOME TO WAGERED-COME
+                   ADD BETDONTCOME TO WAGERED-DCOME.
 
        POINT-BETTING.
-           ACCEPT PASS-BETS.
+           IF BATCH-MODE IS EQUAL TO 0
+                   ACCEPT PASS-BETS
+           ELSE
+                   IF PLAYERBAL IS LESS THAN BATCH-BET-AMT
+                           MOVE 0 TO BETPASS
+                   ELSE
+                           MOVE BATCH-BET-AMT TO BETPASS
+                   END-IF
+                   MOVE 0 TO BETDONTPASS
+                   MOVE 0 TO BETFIELD
+                   MOVE 0 TO BETPLACE-4
+                   MOVE 0 TO BETPLACE-5
+                   MOVE 0 TO BETPLACE-6
+                   MOVE 0 TO BETPLACE-8
+                   MOVE 0 TO BETPLACE-9
+                   MOVE 0 TO BETPLACE-10
+                   MOVE 0 TO BETHARD-4
+                   MOVE 0 TO BETHARD-6
+                   MOVE 0 TO BETHARD-8
+                   MOVE 0 TO BETHARD-10
+           END-IF.
            MOVE 1 TO BETCHECK.
            MOVE 0 TO BETSUM.
            ADD BETDONTPASS TO BETSUM.
            ADD BETPASS TO BETSUM.
+           ADD BETFIELD TO BETSUM.
+           ADD BETPLACE-4 TO BETSUM.
+           ADD BETPLACE-5 TO BETSUM.
+           ADD BETPLACE-6 TO BETSUM.
+           ADD BETPLACE-8 TO BETSUM.
+           ADD BETPLACE-9 TO BETSUM.
+           ADD BETPLACE-10 TO BETSUM.
+           ADD BETHARD-4 TO BETSUM.
+           ADD BETHARD-6 TO BETSUM.
+           ADD BETHARD-8 TO BETSUM.
+           ADD BETHARD-10 TO BETSUM.
 
            IF BETDONTPASS IS GREATER THAN MAXBET
                    MOVE 2 TO BETCHECK
@@ -266,111 +813,570 @@
            ELSE IF BETSUM IS GREATER THAN PLAYERBAL
                    MOVE 3 TO BETCHECK
            END-IF.
+           MOVE BETFIELD TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE BETPLACE-4 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 5 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETPLACE-5 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 5 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETPLACE-6 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 6 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETPLACE-8 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 6 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETPLACE-9 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 5 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETPLACE-10 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 5 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETHARD-4 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE BETHARD-6 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 5 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETHARD-8 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
+           MOVE 5 TO CHECK-DIVISOR.
+           PERFORM BET-DIVISOR-CHECK.
+           MOVE BETHARD-10 TO CHECK-AMT.
+           PERFORM BET-BOUND-CHECK.
            IF BETCHECK IS NOT EQUAL TO 1
-                   PERFORM BET-ERROR.
+                   PERFORM BET-ERROR
+           ELSE
+                   ADD BETPASS TO WAGERED-PASS
+                   ADD BETDONTPASS TO WAGERED-DPASS
+                   COMPUTE WAGERED-OTHER = WAGERED-OTHER + BETFIELD +
+                           BETPLACE-4 + BETPLACE-5 + BETPLACE-6 +
+                           BETPLACE-8 + BETPLACE-9 + BETPLACE-10 +
+                           BETHARD-4 + BETHARD-6 + BETHARD-8 +
+                           BETHARD-10.
+
+       RESET-PLAYER-BETS.
+           MOVE 0 TO TP-FIELD-DONE(PIDX).
+           MOVE 0 TO TP-BETFIELD(PIDX).
+           MOVE 0 TO TP-BETPLACE-4(PIDX).
+           MOVE 0 TO TP-BETPLACE-5(PIDX).
+           MOVE 0 TO TP-BETPLACE-6(PIDX).
+           MOVE 0 TO TP-BETPLACE-8(PIDX).
+           MOVE 0 TO TP-BETPLACE-9(PIDX).
+           MOVE 0 TO TP-BETPLACE-10(PIDX).
+           MOVE 0 TO TP-BETHARD-4(PIDX).
+           MOVE 0 TO TP-BETHARD-6(PIDX).
+           MOVE 0 TO TP-BETHARD-8(PIDX).
+           MOVE 0 TO TP-BETHARD-10(PIDX).
+           MOVE 0 TO TP-BETPASS(PIDX).
+           MOVE 0 TO TP-BETDONTPASS(PIDX).
+           MOVE 0 TO TP-BETCOME(PIDX).
+           MOVE 0 TO TP-BETDONTCOME(PIDX).
+
+       OTHER-PLAYER-COME-BETTING.
+           MOVE 0 TO BETCHECK.
+           PERFORM OTHER-COME-BETTING UNTIL BETCHECK IS EQUAL TO 1.
+
+       OTHER-COME-BETTING.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY "PLAYER " PIDX " (" TP-NAME(PIDX)
+                           ") BALANCE: " TP-BAL(PIDX)
+                   DISPLAY "ENTER DON'T COME BET: "
+                   ACCEPT OTHER-BETDONTCOME
+                   DISPLAY "ENTER COME BET: "
+                   ACCEPT OTHER-BETCOME
+           ELSE
+                   IF TP-BAL(PIDX) IS LESS THAN BATCH-BET-AMT
+                           MOVE 0 TO OTHER-BETCOME
+                           MOVE 0 TO OTHER-BETDONTCOME
+                   ELSE
+                           MOVE BATCH-BET-AMT TO OTHER-BETCOME
+                           MOVE 0 TO OTHER-BETDONTCOME
+                   END-IF
+           END-IF.
+           MOVE 1 TO BETCHECK.
+           MOVE 0 TO BETSUM.
+           ADD OTHER-BETDONTCOME TO BETSUM.
+           ADD OTHER-BETCOME TO BETSUM.
+
+           IF OTHER-BETDONTCOME IS GREATER THAN MAXBET
+                   MOVE 2 TO BETCHECK.
+           IF OTHER-BETCOME IS GREATER THAN MAXBET
+                   MOVE 2 TO BETCHECK.
+           IF OTHER-BETDONTCOME IS LESS THAN MINBET
+                   AND IS NOT EQUAL TO 0
+                   MOVE 2 TO BETCHECK.
+           IF OTHER-BETCOME IS LESS THAN MINBET AND IS NOT EQUAL TO 0
+                   MOVE 2 TO BETCHECK.
+           IF BETSUM IS GREATER THAN TP-BAL(PIDX)
+                   MOVE 3 TO BETCHECK.
+           IF BETCHECK IS NOT EQUAL TO 1
+                   PERFORM BET-ERROR
+           ELSE
+                   MOVE OTHER-BETCOME TO TP-BETCOME(PIDX)
+                   MOVE OTHER-BETDONTCOME TO TP-BETDONTCOME(PIDX)
+                   SUBTRACT BETSUM FROM TP-BAL(PIDX)
+                   ADD BETSUM TO ROUND-WAGERED
+                   ADD OTHER-BETCOME TO WAGERED-COME
+                   ADD OTHER-BETDONTCOME TO WAGERED-DCOME.
+
+       OTHER-PLAYER-POINT-BETTING.
+           MOVE 0 TO BETCHECK.
+           PERFORM OTHER-POINT-BETTING UNTIL BETCHECK IS EQUAL TO 1.
+
+       OTHER-POINT-BETTING.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY "PLAYER " PIDX " (" TP-NAME(PIDX)
+                           ") BALANCE: " TP-BAL(PIDX)
+                   DISPLAY "POINT IS " PUCK-ORIG
+                           ". ENTER DON'T PASS BET: "
+                   ACCEPT OTHER-BETDONTPASS
+                   DISPLAY "ENTER PASS BET: "
+                   ACCEPT OTHER-BETPASS
+           ELSE
+                   IF TP-BAL(PIDX) IS LESS THAN BATCH-BET-AMT
+                           MOVE 0 TO OTHER-BETPASS
+                           MOVE 0 TO OTHER-BETDONTPASS
+                   ELSE
+                           MOVE BATCH-BET-AMT TO OTHER-BETPASS
+                           MOVE 0 TO OTHER-BETDONTPASS
+                   END-IF
+           END-IF.
+           MOVE 1 TO BETCHECK.
+           MOVE 0 TO BETSUM.
+           ADD OTHER-BETDONTPASS TO BETSUM.
+           ADD OTHER-BETPASS TO BETSUM.
+
+           IF OTHER-BETDONTPASS IS GREATER THAN MAXBET
+                   MOVE 2 TO BETCHECK.
+           IF OTHER-BETPASS IS GREATER THAN MAXBET
+                   MOVE 2 TO BETCHECK.
+           IF OTHER-BETDONTPASS IS LESS THAN MINBET
+                   AND IS NOT EQUAL TO 0
+                   MOVE 2 TO BETCHECK.
+           IF OTHER-BETPASS IS LESS THAN MINBET AND IS NOT EQUAL TO 0
+                   MOVE 2 TO BETCHECK.
+           IF BETSUM IS GREATER THAN TP-BAL(PIDX)
+                   MOVE 3 TO BETCHECK.
+           IF BETCHECK IS NOT EQUAL TO 1
+                   PERFORM BET-ERROR
+           ELSE
+                   MOVE OTHER-BETPASS TO TP-BETPASS(PIDX)
+                   MOVE OTHER-BETDONTPASS TO TP-BETDONTPASS(PIDX)
+                   SUBTRACT BETSUM FROM TP-BAL(PIDX)
+                   ADD BETSUM TO ROUND-WAGERED
+                   ADD OTHER-BETPASS TO WAGERED-PASS
+                   ADD OTHER-BETDONTPASS TO WAGERED-DPASS.
+
+       UPDATE-PLAYER-ROUNDS.
+           ADD 1 TO TP-ROUNDS(PIDX).
+           COMPUTE TP-NETWL(PIDX) = TP-BAL(PIDX) - TP-STARTBAL(PIDX).
+
+       SUM-BALANCES.
+           MOVE 0 TO BAL-SUM.
+           PERFORM ADD-BALANCE VARYING PIDX FROM 1 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+
+       ADD-BALANCE.
+           ADD TP-BAL(PIDX) TO BAL-SUM.
+
+       RECONCILE-ROUND.
+           COMPUTE EXPECTED-END-TOTAL = ROUND-START-TOTAL -
+                   ROUND-WAGERED + ROUND-PAID.
+           IF EXPECTED-END-TOTAL IS NOT EQUAL TO ROUND-END-TOTAL
+                   DISPLAY "BALANCE RECONCILIATION MISMATCH."
+                   DISPLAY "EXPECTED BALANCE: " EXPECTED-END-TOTAL
+                   DISPLAY "ACTUAL BALANCE:   " ROUND-END-TOTAL
+                   DISPLAY "HALTING BEFORE NEXT ROUND'S BETS."
+                   STOP RUN
+           END-IF.
+
+       PAY-WINNER.
+           ADD PAY-AMT TO PLAYERBAL.
+           ADD PAY-AMT TO ROUND-PAID.
+
+       PAY-OTHER-WINNER.
+           PERFORM PAY-WINNER.
+           ADD PAY-AMT TO PAID-OTHER.
+
+       LOAD-PLAYER-SCALARS.
+           MOVE TP-BAL(PIDX) TO PLAYERBAL.
+           MOVE TP-FIELD-DONE(PIDX) TO FIELD-DONE.
+           MOVE TP-BETPASS(PIDX) TO BETPASS.
+           MOVE TP-BETDONTPASS(PIDX) TO BETDONTPASS.
+           MOVE TP-BETCOME(PIDX) TO BETCOME.
+           MOVE TP-BETDONTCOME(PIDX) TO BETDONTCOME.
+           MOVE TP-BETFIELD(PIDX) TO BETFIELD.
+           MOVE TP-BETPLACE-4(PIDX) TO BETPLACE-4.
+           MOVE TP-BETPLACE-5(PIDX) TO BETPLACE-5.
+           MOVE TP-BETPLACE-6(PIDX) TO BETPLACE-6.
+           MOVE TP-BETPLACE-8(PIDX) TO BETPLACE-8.
+           MOVE TP-BETPLACE-9(PIDX) TO BETPLACE-9.
+           MOVE TP-BETPLACE-10(PIDX) TO BETPLACE-10.
+           MOVE TP-BETHARD-4(PIDX) TO BETHARD-4.
+           MOVE TP-BETHARD-6(PIDX) TO BETHARD-6.
+           MOVE TP-BETHARD-8(PIDX) TO BETHARD-8.
+           MOVE TP-BETHARD-10(PIDX) TO BETHARD-10.
+
+       SAVE-PLAYER-SCALARS.
+           MOVE PLAYERBAL TO TP-BAL(PIDX).
+           MOVE FIELD-DONE TO TP-FIELD-DONE(PIDX).
+           MOVE BETPASS TO TP-BETPASS(PIDX).
+           MOVE BETDONTPASS TO TP-BETDONTPASS(PIDX).
+           MOVE BETCOME TO TP-BETCOME(PIDX).
+           MOVE BETDONTCOME TO TP-BETDONTCOME(PIDX).
+           MOVE BETFIELD TO TP-BETFIELD(PIDX).
+           MOVE BETPLACE-4 TO TP-BETPLACE-4(PIDX).
+           MOVE BETPLACE-5 TO TP-BETPLACE-5(PIDX).
+           MOVE BETPLACE-6 TO TP-BETPLACE-6(PIDX).
+           MOVE BETPLACE-8 TO TP-BETPLACE-8(PIDX).
+           MOVE BETPLACE-9 TO TP-BETPLACE-9(PIDX).
+           MOVE BETPLACE-10 TO TP-BETPLACE-10(PIDX).
+           MOVE BETHARD-4 TO TP-BETHARD-4(PIDX).
+           MOVE BETHARD-6 TO TP-BETHARD-6(PIDX).
+           MOVE BETHARD-8 TO TP-BETHARD-8(PIDX).
+           MOVE BETHARD-10 TO TP-BETHARD-10(PIDX).
+
+       RESYNC-DISPLAY-PLAYER.
+           MOVE 1 TO PIDX.
+           PERFORM LOAD-PLAYER-SCALARS.
 
        BET-ERROR.
-           IF BETCHECK IS EQUAL TO 2
-                   DISPLAY OUT-BOUNDS.
-           IF BETCHECK IS EQUAL TO 3
-                   DISPLAY TOO-MUCH.
-        
+           IF BATCH-MODE IS EQUAL TO 0
+                   IF BETCHECK IS EQUAL TO 2
+                           DISPLAY OUT-BOUNDS
+                   END-IF
+                   IF BETCHECK IS EQUAL TO 3
+                           DISPLAY TOO-MUCH
+                   END-IF
+           ELSE
+                   DISPLAY "BATCH BET ERROR: BETCHECK=" BETCHECK
+                   DISPLAY "GAMEPARM.DAT BATCH BET AMOUNT IS "
+                           "OUT OF RANGE. HALTING."
+                   STOP RUN
+           END-IF.
+
        PUCK-CHECK.
-           IF PUCK IS EQUAL TO 4
-                   DISPLAY PUCK-4.
-           IF PUCK IS EQUAL TO 5
-                   DISPLAY PUCK-5.
-           IF PUCK IS EQUAL TO 6
-                   DISPLAY PUCK-6.
-           IF PUCK IS EQUAL TO 8
-                   DISPLAY PUCK-8.
-           IF PUCK IS EQUAL TO 9
-                   DISPLAY PUCK-9.
-           IF PUCK IS EQUAL TO 10
-                   DISPLAY PUCK-10.
-                           
+           IF BATCH-MODE IS EQUAL TO 0
+                   IF PUCK IS EQUAL TO 4
+                           DISPLAY PUCK-4
+                   END-IF
+                   IF PUCK IS EQUAL TO 5
+                           DISPLAY PUCK-5
+                   END-IF
+                   IF PUCK IS EQUAL TO 6
+                           DISPLAY PUCK-6
+                   END-IF
+                   IF PUCK IS EQUAL TO 8
+                           DISPLAY PUCK-8
+                   END-IF
+                   IF PUCK IS EQUAL TO 9
+                           DISPLAY PUCK-9
+                   END-IF
+                   IF PUCK IS EQUAL TO 10
+                           DISPLAY PUCK-10
+                   END-IF
+           END-IF.
+
 
        ROLL-CHECK1.
            IF ROLLSUM IS EQUAL TO 7
-                   PERFORM PASS-WINS
+                   MOVE 1 TO PASS-OUTCOME-FLAG
            ELSE IF ROLLSUM IS EQUAL TO 11
-                   PERFORM PASS-WINS
+                   MOVE 1 TO PASS-OUTCOME-FLAG
            ELSE IF ROLLSUM IS EQUAL TO 2
-                   PERFORM DPASS-WINS
+                   MOVE 2 TO PASS-OUTCOME-FLAG
            ELSE IF ROLLSUM IS EQUAL TO 3
-                   PERFORM DPASS-WINS
+                   MOVE 2 TO PASS-OUTCOME-FLAG
            ELSE IF ROLLSUM IS EQUAL TO 12
-                   PERFORM DPASS-WINS
+                   MOVE 2 TO PASS-OUTCOME-FLAG
            ELSE
+                   MOVE 0 TO PASS-OUTCOME-FLAG
                    MOVE ROLLSUM TO PUCK-ORIG
                    MOVE ROLLSUM TO PUCK
                    MOVE 1 TO PHASE
-           END-IF. 
-           CONTINUE AFTER 3 SECONDS.
+           END-IF.
+           PERFORM APPLY-ROLL1 VARYING PIDX FROM 1 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+           PERFORM RESYNC-DISPLAY-PLAYER.
+           IF BATCH-MODE IS EQUAL TO 0
+                   CONTINUE AFTER 3 SECONDS
+           END-IF.
+
+       APPLY-ROLL1.
+           PERFORM LOAD-PLAYER-SCALARS.
+           IF PASS-OUTCOME-FLAG IS EQUAL TO 1
+                   PERFORM PASS-WINS
+           ELSE IF PASS-OUTCOME-FLAG IS EQUAL TO 2
+                   PERFORM DPASS-WINS
+           END-IF.
+           PERFORM SAVE-PLAYER-SCALARS.
 
-       ROLL-CHECK2.
+       DECIDE-ROLL2.
            IF SKIP-1 IS EQUAL TO 0
                    IF ROLLSUM IS EQUAL TO PUCK-ORIG
-                           PERFORM PASS-WINS
+                           MOVE 1 TO PASS-OUTCOME-FLAG
                            MOVE 1 TO SKIP-1
                    ELSE IF ROLLSUM IS EQUAL TO 7
-                           PERFORM DPASS-WINS
+                           MOVE 2 TO PASS-OUTCOME-FLAG
                            MOVE 1 TO SKIP-1
+                   ELSE
+                           MOVE 0 TO PASS-OUTCOME-FLAG
                    END-IF
+           ELSE
+                   MOVE 0 TO PASS-OUTCOME-FLAG
            END-IF.
            IF SKIP-2 IS EQUAL TO 0
                    IF PUCK IS EQUAL TO PUCK-ORIG
                            IF ROLLSUM IS EQUAL TO 7
-                                   PERFORM COME-WINS
+                                   MOVE 1 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
                            ELSE IF ROLLSUM IS EQUAL TO 11
-                                   PERFORM COME-WINS
+                                   MOVE 1 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
                            ELSE IF ROLLSUM IS EQUAL TO 2
-                                   PERFORM DCOME-WINS
+                                   MOVE 2 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
                            ELSE IF ROLLSUM IS EQUAL TO 3
-                                   PERFORM DCOME-WINS
+                                   MOVE 2 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
                            ELSE IF ROLLSUM IS EQUAL TO 12
-                                   PERFORM DCOME-WINS
+                                   MOVE 2 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
                            ELSE
                                    MOVE ROLLSUM TO PUCK
+                                   MOVE 0 TO COME-OUTCOME-FLAG
+                           END-IF
                    ELSE
                            IF ROLLSUM IS EQUAL TO PUCK
-                                   PERFORM COME-WINS
+                                   MOVE 1 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
                            ELSE IF ROLLSUM IS EQUAL TO 7
-                                   PERFORM DCOME-WINS
+                                   MOVE 2 TO COME-OUTCOME-FLAG
+                                   MOVE 1 TO SKIP-2
+                           ELSE
+                                   MOVE 0 TO COME-OUTCOME-FLAG
                            END-IF
                    END-IF
+           ELSE
+                   MOVE 0 TO COME-OUTCOME-FLAG
+           END-IF.
+
+       APPLY-ROLL2.
+           PERFORM LOAD-PLAYER-SCALARS.
+           IF PASS-OUTCOME-FLAG IS EQUAL TO 1
+                   PERFORM PASS-WINS
+           ELSE IF PASS-OUTCOME-FLAG IS EQUAL TO 2
+                   PERFORM DPASS-WINS
            END-IF.
+           IF COME-OUTCOME-FLAG IS EQUAL TO 1
+                   PERFORM COME-WINS
+           ELSE IF COME-OUTCOME-FLAG IS EQUAL TO 2
+                   PERFORM DCOME-WINS
+           END-IF.
+           PERFORM PROP-CHECK.
+           PERFORM SAVE-PLAYER-SCALARS.
 
        PASS-WINS.
-           DISPLAY PASS-OUTCOME.
-           ADD BETPASS TO PLAYERBAL.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY PASS-OUTCOME
+           END-IF.
+           MOVE BETPASS TO PAY-AMT.
+           PERFORM PAY-WINNER.
+           ADD BETPASS TO PAID-PASS.
            MOVE 0 TO BETPASS.
            MOVE 0 TO BETDONTPASS.
 
        DPASS-WINS.
-           DISPLAY DPASS-OUTCOME.
-           ADD BETDONTPASS TO PLAYERBAL.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY DPASS-OUTCOME
+           END-IF.
+           MOVE BETDONTPASS TO PAY-AMT.
+           PERFORM PAY-WINNER.
+           ADD BETDONTPASS TO PAID-DPASS.
            MOVE 0 TO BETPASS.
            MOVE 0 TO BETDONTPASS.
 
        COME-WINS.
-           DISPLAY COME-OUTCOME.
-           ADD BETCOME TO PLAYERBAL.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY COME-OUTCOME
+           END-IF.
+           MOVE BETCOME TO PAY-AMT.
+           PERFORM PAY-WINNER.
+           ADD BETCOME TO PAID-COME.
            MOVE 0 TO BETCOME.
            MOVE 0 TO BETDONTCOME.
            MOVE 1 TO SKIP-2.
 
        DCOME-WINS.
-           DISPLAY DCOME-OUTCOME.
-           ADD BETDONTCOME TO PLAYERBAL.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY DCOME-OUTCOME
+           END-IF.
+           MOVE BETDONTCOME TO PAY-AMT.
+           PERFORM PAY-WINNER.
+           ADD BETDONTCOME TO PAID-DCOME.
            MOVE 0 TO BETCOME.
            MOVE 0 TO BETDONTCOME.
            MOVE 1 TO SKIP-2.
 
        POINT-ROLL.
-           DISPLAY BET-BOARD.
-           CALL "ROLL" USING BY REFERENCE ROLLSUM.
+           PERFORM SHOW-BET-BOARD.
+           CALL "ROLL" USING BY REFERENCE ROLLSUM DICE-VAL1
+                   DICE-VAL2 PUCK PUCK-ORIG BATCH-MODE.
            PERFORM PUCK-CHECK.
-           PERFORM ROLL-CHECK2.
+           PERFORM DECIDE-ROLL2.
+           PERFORM APPLY-ROLL2 VARYING PIDX FROM 1 BY 1
+                   UNTIL PIDX IS GREATER THAN NUM-PLAYERS.
+           PERFORM RESYNC-DISPLAY-PLAYER.
            ADD SKIP-1 TO SKIP-2 GIVING PHASE.
-           CONTINUE AFTER 3 SECONDS.
+           IF BATCH-MODE IS EQUAL TO 0
+                   CONTINUE AFTER 3 SECONDS
+           END-IF.
+
+       PROP-CHECK.
+           IF FIELD-DONE IS EQUAL TO 0
+                   PERFORM FIELD-CHECK
+                   MOVE 1 TO FIELD-DONE
+           END-IF.
+           IF ROLLSUM IS EQUAL TO 7
+                   MOVE 0 TO BETPLACE-4
+                   MOVE 0 TO BETPLACE-5
+                   MOVE 0 TO BETPLACE-6
+                   MOVE 0 TO BETPLACE-8
+                   MOVE 0 TO BETPLACE-9
+                   MOVE 0 TO BETPLACE-10
+                   MOVE 0 TO BETHARD-4
+                   MOVE 0 TO BETHARD-6
+                   MOVE 0 TO BETHARD-8
+                   MOVE 0 TO BETHARD-10
+           ELSE
+                   PERFORM PLACE-CHECK
+                   PERFORM HARD-CHECK
+           END-IF.
+
+       FIELD-CHECK.
+           IF BETFIELD IS GREATER THAN ZERO
+               IF ROLLSUM IS EQUAL TO 2
+                   COMPUTE PAY-AMT = BETFIELD * 2
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-FIELD-OUTCOME
+               ELSE
+                   IF ROLLSUM IS EQUAL TO 12
+                       COMPUTE PAY-AMT = BETFIELD * 3
+                       PERFORM PAY-OTHER-WINNER
+                       PERFORM SHOW-FIELD-OUTCOME
+                   ELSE
+                       IF ROLLSUM IS EQUAL TO 3 OR 4 OR 9 OR 10 OR 11
+                           MOVE BETFIELD TO PAY-AMT
+                           PERFORM PAY-OTHER-WINNER
+                           PERFORM SHOW-FIELD-OUTCOME
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE 0 TO BETFIELD
+           END-IF.
+
+       SHOW-FIELD-OUTCOME.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY FIELD-OUTCOME
+           END-IF.
+
+       PLACE-CHECK.
+           IF BETPLACE-4 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 4
+                   COMPUTE PAY-AMT = (BETPLACE-4 * 9) / 5
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-PLACE-OUTCOME
+           END-IF.
+           IF BETPLACE-5 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 5
+                   COMPUTE PAY-AMT = (BETPLACE-5 * 7) / 5
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-PLACE-OUTCOME
+           END-IF.
+           IF BETPLACE-6 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 6
+                   COMPUTE PAY-AMT = (BETPLACE-6 * 7) / 6
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-PLACE-OUTCOME
+           END-IF.
+           IF BETPLACE-8 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 8
+                   COMPUTE PAY-AMT = (BETPLACE-8 * 7) / 6
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-PLACE-OUTCOME
+           END-IF.
+           IF BETPLACE-9 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 9
+                   COMPUTE PAY-AMT = (BETPLACE-9 * 7) / 5
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-PLACE-OUTCOME
+           END-IF.
+           IF BETPLACE-10 IS GREATER THAN ZERO
+                   AND ROLLSUM IS EQUAL TO 10
+                   COMPUTE PAY-AMT = (BETPLACE-10 * 9) / 5
+                   PERFORM PAY-OTHER-WINNER
+                   PERFORM SHOW-PLACE-OUTCOME
+           END-IF.
+
+       SHOW-PLACE-OUTCOME.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY PLACE-OUTCOME
+           END-IF.
+
+       HARD-CHECK.
+           IF BETHARD-4 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 4
+                   IF DICE-VAL1 IS EQUAL TO DICE-VAL2
+                           COMPUTE PAY-AMT = BETHARD-4 * 7
+                           PERFORM PAY-OTHER-WINNER
+                           PERFORM SHOW-HARD-OUTCOME
+                   END-IF
+                   MOVE 0 TO BETHARD-4
+           END-IF.
+           IF BETHARD-6 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 6
+                   IF DICE-VAL1 IS EQUAL TO DICE-VAL2
+                           COMPUTE PAY-AMT = (BETHARD-6 * 9) / 5
+                           PERFORM PAY-OTHER-WINNER
+                           PERFORM SHOW-HARD-OUTCOME
+                   END-IF
+                   MOVE 0 TO BETHARD-6
+           END-IF.
+           IF BETHARD-8 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 8
+                   IF DICE-VAL1 IS EQUAL TO DICE-VAL2
+                           COMPUTE PAY-AMT = (BETHARD-8 * 9) / 5
+                           PERFORM PAY-OTHER-WINNER
+                           PERFORM SHOW-HARD-OUTCOME
+                   END-IF
+                   MOVE 0 TO BETHARD-8
+           END-IF.
+           IF BETHARD-10 IS GREATER THAN ZERO AND ROLLSUM IS EQUAL TO 10
+                   IF DICE-VAL1 IS EQUAL TO DICE-VAL2
+                           COMPUTE PAY-AMT = BETHARD-10 * 7
+                           PERFORM PAY-OTHER-WINNER
+                           PERFORM SHOW-HARD-OUTCOME
+                   END-IF
+                   MOVE 0 TO BETHARD-10
+           END-IF.
+
+       SHOW-HARD-OUTCOME.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY HARD-OUTCOME
+           END-IF.
+
+       BET-BOUND-CHECK.
+           IF CHECK-AMT IS GREATER THAN MAXBET
+                   MOVE 2 TO BETCHECK
+           ELSE IF CHECK-AMT IS LESS THAN MINBET AND IS NOT EQUAL TO 0
+                   MOVE 2 TO BETCHECK
+           END-IF.
+
+       BET-DIVISOR-CHECK.
+           IF CHECK-AMT IS NOT EQUAL TO 0
+                   DIVIDE CHECK-AMT BY CHECK-DIVISOR GIVING CHECK-QUOT
+                           REMAINDER CHECK-REM
+                   IF CHECK-REM IS NOT EQUAL TO 0
+                           MOVE 2 TO BETCHECK
+                   END-IF
+           END-IF.
