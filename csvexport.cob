@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVEXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-FILE-IN ASSIGN TO "player.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "player.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PLAYER-FILE-IN.
+       01 PLAYER-IN.
+           05 PAST-PLAYER PIC X(20).
+           05 PAST-SCORE PIC 9(6).
+           05 PAST-ROUNDS PIC 999.
+           05 PAST-NETWL PIC S9(6).
+       FD CSV-FILE.
+       01 CSV-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS PIC 99.
+       01 CSV-FILE-STATUS PIC 99.
+       01 EOF-FLAG PIC 9 VALUE 0.
+       01 CSV-NAME PIC X(20).
+       01 CSV-SCORE-ED PIC Z(5)9.
+       01 CSV-ROUNDS-ED PIC ZZ9.
+       01 CSV-NETWL-ED PIC -(5)9.
+
+       PROCEDURE DIVISION.
+       EXPORT-CSV.
+           PERFORM OPEN-FILES.
+           PERFORM EXPORT-RECORD UNTIL EOF-FLAG IS EQUAL TO 1.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PLAYER-FILE-IN.
+           IF FILE-STATUS IS NOT EQUAL TO 0
+                   DISPLAY "NO PLAYER.DAT FOUND -- NOTHING TO EXPORT"
+                   STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           MOVE "NAME,SCORE,ROUNDS,NET W/L" TO CSV-LINE.
+           WRITE CSV-LINE.
+
+       EXPORT-RECORD.
+           READ PLAYER-FILE-IN
+               AT END
+                   MOVE 1 TO EOF-FLAG
+               NOT AT END
+                   PERFORM WRITE-CSV-LINE
+           END-READ.
+
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE.
+           MOVE PAST-PLAYER TO CSV-NAME.
+           INSPECT CSV-NAME REPLACING ALL """" BY "'".
+           MOVE PAST-SCORE TO CSV-SCORE-ED.
+           MOVE PAST-ROUNDS TO CSV-ROUNDS-ED.
+           MOVE PAST-NETWL TO CSV-NETWL-ED.
+           STRING """" DELIMITED BY SIZE
+                   CSV-NAME DELIMITED BY "  "
+                   """" DELIMITED BY SIZE
+                   "," CSV-SCORE-ED DELIMITED BY SIZE
+                   "," CSV-ROUNDS-ED DELIMITED BY SIZE
+                   "," CSV-NETWL-ED DELIMITED BY SIZE
+                   INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       CLOSE-FILES.
+           CLOSE PLAYER-FILE-IN.
+           CLOSE CSV-FILE.
+           DISPLAY "PLAYER.CSV WRITTEN.".
