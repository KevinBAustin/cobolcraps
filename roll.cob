@@ -1,9 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROLL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROLL-LOG ASSIGN TO "rolllog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ROLL-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ROLL-LOG.
+       01 ROLL-LOG-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 UNIX-TIME     PIC 9(10).
+       01 LOG-TIME      PIC 9(10).
+       01 ROLL-LOG-STATUS PIC 99.
+       01 ROLL-LOG-LINE PIC X(80).
        01 RANDOM-NUMBER PIC 9(9).
        01 RANDOM-INITIALIZED PIC X VALUE "N".
        01 RANDOM-INITIALIZED2 PIC X VALUE "N".
@@ -22,6 +37,11 @@
 
        LINKAGE SECTION.
        01 DICE-SUM      PIC 99.
+       01 DICE-FACE1    PIC 9.
+       01 DICE-FACE2    PIC 9.
+       01 PUCK       PIC 99.
+       01 PUCK-ORIG  PIC 99.
+       01 BATCH-MODE PIC 9.
 
        SCREEN SECTION.
        01 DIE-BASE.
@@ -52,9 +72,12 @@
            05 LINE 7 COL 51 PIC X(10) USING RIGHTDIE4.
            05 LINE 8 COL 51 PIC X(10) USING RIGHTDIE5.
        
-       PROCEDURE DIVISION USING DICE-SUM.
-           DISPLAY DIE-BASE.
-                  IF RANDOM-INITIALIZED = "N" 
+       PROCEDURE DIVISION USING DICE-SUM DICE-FACE1 DICE-FACE2
+               PUCK PUCK-ORIG BATCH-MODE.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY DIE-BASE
+           END-IF.
+                  IF RANDOM-INITIALIZED = "N"
                       MOVE "Y" TO RANDOM-INITIALIZED
                       CALL "time" USING BY REFERENCE UNIX-TIME
                       CALL "srand" USING UNIX-TIME.
@@ -70,42 +93,54 @@
            MOVE "|    *   |" TO LEFTDIE3
            MOVE "|        |" TO LEFTDIE4
            MOVE "|        |" TO LEFTDIE5
-           DISPLAY LEFTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY LEFTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL = 2
            MOVE "|        |" TO LEFTDIE1
            MOVE "|        |" TO LEFTDIE2
            MOVE "| *    * |" TO LEFTDIE3
            MOVE "|        |" TO LEFTDIE4
            MOVE "|        |" TO LEFTDIE5
-           DISPLAY LEFTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY LEFTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL = 3
            MOVE "|        |" TO LEFTDIE1
            MOVE "| *      |" TO LEFTDIE2
            MOVE "|   *    |" TO LEFTDIE3
            MOVE "|     *  |" TO LEFTDIE4
            MOVE "|        |" TO LEFTDIE5
-           DISPLAY LEFTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY LEFTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL = 4
            MOVE "|        |" TO LEFTDIE1
            MOVE "| *    * |" TO LEFTDIE2
            MOVE "|        |" TO LEFTDIE3
            MOVE "| *    * |" TO LEFTDIE4
            MOVE "|        |" TO LEFTDIE5
-           DISPLAY LEFTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY LEFTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL = 5
            MOVE "| *    * |" TO LEFTDIE1
            MOVE "|        |" TO LEFTDIE2
            MOVE "|    *   |" TO LEFTDIE3
            MOVE "|        |" TO LEFTDIE4
            MOVE "| *    * |" TO LEFTDIE5
-           DISPLAY LEFTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY LEFTDIEDIS
+           END-IF
        ELSE
            MOVE "| *    * |" TO LEFTDIE1
            MOVE "|        |" TO LEFTDIE2
            MOVE "| *    * |" TO LEFTDIE3
            MOVE "|        |" TO LEFTDIE4
            MOVE "| *    * |" TO LEFTDIE5
-           DISPLAY LEFTDIEDIS.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY LEFTDIEDIS
+           END-IF.
        
                   IF RANDOM-INITIALIZED2 = "N" 
                       MOVE "Y" TO RANDOM-INITIALIZED2
@@ -123,41 +158,70 @@
            MOVE "|    *   |" TO RIGHTDIE3
            MOVE "|        |" TO RIGHTDIE4
            MOVE "|        |" TO RIGHTDIE5
-           DISPLAY RIGHTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY RIGHTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL2 = 2
            MOVE "|        |" TO RIGHTDIE1
            MOVE "|        |" TO RIGHTDIE2
            MOVE "| *    * |" TO RIGHTDIE3
            MOVE "|        |" TO RIGHTDIE4
            MOVE "|        |" TO RIGHTDIE5
-           DISPLAY RIGHTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY RIGHTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL2 = 3
            MOVE "|        |" TO RIGHTDIE1
            MOVE "|  *     |" TO RIGHTDIE2
            MOVE "|    *   |" TO RIGHTDIE3
            MOVE "|      * |" TO RIGHTDIE4
            MOVE "|        |" TO RIGHTDIE5
-           DISPLAY RIGHTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY RIGHTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL2 = 4
            MOVE "|        |" TO RIGHTDIE1
            MOVE "| *    * |" TO RIGHTDIE2
            MOVE "|        |" TO RIGHTDIE3
            MOVE "| *    * |" TO RIGHTDIE4
            MOVE "|        |" TO RIGHTDIE5
-           DISPLAY RIGHTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY RIGHTDIEDIS
+           END-IF
        ELSE IF DICE-ROLL2 = 5
            MOVE "| *    * |" TO RIGHTDIE1
            MOVE "|        |" TO RIGHTDIE2
            MOVE "|    *   |" TO RIGHTDIE3
            MOVE "|        |" TO RIGHTDIE4
            MOVE "| *    * |" TO RIGHTDIE5
-           DISPLAY RIGHTDIEDIS
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY RIGHTDIEDIS
+           END-IF
        ELSE
            MOVE "| *    * |" TO RIGHTDIE1
            MOVE "|        |" TO RIGHTDIE2
            MOVE "| *    * |" TO RIGHTDIE3
            MOVE "|        |" TO RIGHTDIE4
            MOVE "| *    * |" TO RIGHTDIE5
-           DISPLAY RIGHTDIEDIS.
+           IF BATCH-MODE IS EQUAL TO 0
+                   DISPLAY RIGHTDIEDIS
+           END-IF.
        
        ADD DICE-ROLL TO DICE-ROLL2 GIVING DICE-SUM.
+       MOVE DICE-ROLL TO DICE-FACE1.
+       MOVE DICE-ROLL2 TO DICE-FACE2.
+
+       CALL "time" USING BY REFERENCE LOG-TIME.
+       STRING "TIME=" LOG-TIME
+               " DIE1=" DICE-ROLL
+               " DIE2=" DICE-ROLL2
+               " SUM=" DICE-SUM
+               " PUCK=" PUCK
+               " PUCKORIG=" PUCK-ORIG
+               DELIMITED BY SIZE INTO ROLL-LOG-LINE.
+       OPEN EXTEND ROLL-LOG.
+       IF ROLL-LOG-STATUS IS NOT EQUAL TO 0
+               OPEN OUTPUT ROLL-LOG
+       END-IF.
+       WRITE ROLL-LOG-REC FROM ROLL-LOG-LINE.
+       CLOSE ROLL-LOG.
